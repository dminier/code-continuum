@@ -0,0 +1,10 @@
+      *> Copybook: sorted customer extract record.
+      *> Written by CUSTEXTR from CUSTMAST-FILE, read by SALESRPT's
+      *> match/merge against the sales transaction file. Both files
+      *> are kept in CUST-ID sequence.
+       01 CUSTX-REC.
+          05 CX-CUST-ID         PIC X(10).
+          05 CX-CUST-NAME       PIC X(50).
+          05 CX-CUST-STATUS     PIC X(01).
+             88 CX-STATUS-ACTIVE      VALUE 'A'.
+             88 CX-STATUS-INACTIVE    VALUE 'I'.

@@ -0,0 +1,6 @@
+      *> Copybook: general-ledger daily sales extract record, produced
+      *> by the GL system and read by GLRECON to reconcile against
+      *> SALESRPT's own SALESTOT-REC figure for the same day.
+       01 GL-EXTRACT-REC.
+          05 GL-RUN-DATE        PIC 9(08).
+          05 GL-TOTAL-SALES     PIC 9(09)V99.

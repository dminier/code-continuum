@@ -0,0 +1,86 @@
+//SALESNITE JOB (ACCTNO),'SALES NIGHTLY RUN',
+//             CLASS=A,MSGCLASS=X,NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* NIGHTLY SALES REPORT BATCH STREAM
+//*
+//* STEP005 extracts the customer master into CUST-ID sequence so
+//* STEP010 can match sales against it in one sorted-merge pass
+//* instead of a random-access lookup per sales record.
+//*
+//* SALESRPT connects to and disconnects from the sales database
+//* itself (CALL 'DBACCESS' / CALL 'DBACLOSE' in INIT-PARAGRAPH and
+//* CLOSE-PARAGRAPH) and returns a distinct condition code if either
+//* call fails, so STEP010 is the single execution step for the
+//* database setup/report/teardown sequence. STEP015 then reconciles
+//* the sales total SALESRPT wrote against the GL system's own daily
+//* extract.
+//*
+//* Restart: if the job abends or a step condition-codes out, resubmit
+//* with RESTART=stepname added to the job card (or via the operator
+//* restart facility) to pick the stream back up at that step -- this
+//* is an operator-time override, not something baked into this member.
+//* SALESRPT itself
+//* also checkpoints its progress through the sales transaction file
+//* (see CHKPOINT below); re-running STEP010 always reprocesses the
+//* full day's records so the report, sales total and extract come out
+//* complete, but skips re-appending an AUDITLOG entry for records
+//* that were already logged on the failed attempt. Each checkpoint
+//* record carries the FROM-DATE/TO-DATE PARM it was taken under, so a
+//* checkpoint from an earlier day's run is ignored rather than being
+//* mistaken for progress on today's range -- CHKPOINT is DISP=MOD and
+//* accumulates across runs by design.
+//*--------------------------------------------------------------
+//STEP005  EXEC PGM=CUSTEXTR
+//STEPLIB  DD DSN=PROD.SALES.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=PROD.SALES.CUSTMAST,DISP=SHR
+//CUSTEXT  DD DSN=&&CUSTEXT,DISP=(,PASS),UNIT=SYSDA,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=61,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=SALESRPT,PARM='20260101,20260101',
+//             COND=(4,LT,STEP005)
+//STEPLIB  DD DSN=PROD.SALES.LOADLIB,DISP=SHR
+//SALESIN  DD DSN=PROD.SALES.TRANS.DAILY,DISP=SHR
+//CUSTEXT  DD DSN=&&CUSTEXT,DISP=(OLD,DELETE)
+//SORTWK1  DD UNIT=SYSDA,SPACE=(CYL,(5,5))
+//SRTOUT   DD DSN=&&SRTOUT,DISP=(,DELETE),UNIT=SYSDA,
+//             SPACE=(TRK,(10,10)),
+//             DCB=(RECFM=FB,LRECL=45,BLKSIZE=0)
+//CHKPOINT DD DSN=PROD.SALES.CHECKPOINT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=0)
+//AUDITLOG DD DSN=PROD.SALES.AUDITLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=43,BLKSIZE=0)
+//SALESRPT DD SYSOUT=*
+//SALESTOT DD DSN=PROD.SALES.TOTAL.EXTRACT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=35,BLKSIZE=0)
+//SALESEXT DD DSN=PROD.SALES.EXTRACT.DAILY,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=28,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP015 reconciles SALESRPT's sales total extract against the GL
+//* system's own daily extract. It only runs when STEP010 completed
+//* cleanly (RC 0 or 4 -- RC 4 means the volume-governor warning fired
+//* but the run still finished); RC 8 or higher skips the rest of the
+//* stream so ops can look at it before rerunning.
+//STEP015  EXEC PGM=GLRECON,COND=(4,LT,STEP010)
+//STEPLIB  DD DSN=PROD.SALES.LOADLIB,DISP=SHR
+//SALESTOT DD DSN=PROD.SALES.TOTAL.EXTRACT,DISP=SHR
+//GLEXTRCT DD DSN=PROD.GL.SALES.EXTRACT,DISP=SHR
+//GLRPT    DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//* STEP020 only runs when both STEP010 and STEP015 completed cleanly
+//* (RC 0 or 4). GLRECON returns RC 16 when the sales and GL totals
+//* don't match, which also stops the rest of the stream.
+//STEP020  EXEC PGM=IEFBR14,
+//             COND=((4,LT,STEP010),(4,LT,STEP015))
+//DD1      DD DUMMY

@@ -0,0 +1,93 @@
+      *> Sequential customer master extract. Reads CUSTMAST-FILE in key
+      *> order and writes a CUSTX-REC per customer, so SALESRPT can
+      *> match sales against the customer master in a single sorted
+      *> merge pass instead of a random-access lookup per record.
+      *>
+      *> Modification history
+      *> 2026-08-09  Initial version.
+      *> 2026-08-09  Added FILE STATUS checks on both file opens.
+      *> 2026-08-09  Added CLOSE-SECTION ahead of CLOSE-PARAGRAPH.
+      *>             EXTRACT-SECTION had no following SECTION header, so
+      *>             MAIN-SECTION's PERFORM of it fell through past the
+      *>             read/write loop into one extra unconditional read
+      *>             and write -- duplicating the last customer's
+      *>             CUSTX-REC -- and then into CLOSE-PARAGRAPH itself,
+      *>             which MAIN-SECTION's own PERFORM CLOSE-PARAGRAPH
+      *>             then ran a second time against already-closed files.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXTR.
+       AUTHOR. CODE-CONTINUUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+           SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO CUSTEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTX-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY CUSTMREC.
+
+       FD  CUSTOMER-EXTRACT-FILE.
+       COPY CUSTXREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS       PIC X(2)  VALUE '00'.
+       01 WS-CUSTX-FILE-STATUS PIC X(2)  VALUE '00'.
+       01 WS-EOF-SWITCH        PIC X     VALUE 'N'.
+          88 WS-EOF                      VALUE 'Y'.
+
+       COPY WSCONSTANTS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-SECTION SECTION.
+           PERFORM INIT-PARAGRAPH.
+           PERFORM EXTRACT-SECTION.
+           PERFORM CLOSE-PARAGRAPH.
+           STOP RUN.
+
+       INIT-PARAGRAPH.
+           OPEN INPUT CUSTMAST-FILE.
+           IF WS-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'CUSTEXTR: CUSTMAST-FILE OPEN FAILED, STATUS='
+                       WS-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT CUSTOMER-EXTRACT-FILE.
+           IF WS-CUSTX-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'CUSTEXTR: CUSTOMER-EXTRACT-FILE OPEN FAILED, '
+                       'STATUS=' WS-CUSTX-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       EXTRACT-SECTION SECTION.
+           PERFORM READ-CUSTOMER-PARAGRAPH.
+           PERFORM WRITE-EXTRACT-PARAGRAPH UNTIL WS-EOF.
+
+       READ-CUSTOMER-PARAGRAPH.
+           READ CUSTMAST-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+
+       WRITE-EXTRACT-PARAGRAPH.
+           MOVE CM-CUST-ID TO CX-CUST-ID.
+           MOVE CM-CUST-NAME TO CX-CUST-NAME.
+           MOVE CM-CUST-STATUS TO CX-CUST-STATUS.
+           WRITE CUSTX-REC.
+           PERFORM READ-CUSTOMER-PARAGRAPH.
+
+       CLOSE-SECTION SECTION.
+       CLOSE-PARAGRAPH.
+           CLOSE CUSTMAST-FILE.
+           CLOSE CUSTOMER-EXTRACT-FILE.

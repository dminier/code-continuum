@@ -0,0 +1,12 @@
+      *> Copybook: downstream sales extract record. Written by SALESRPT
+      *> (CLOSE-PARAGRAPH) as one row per customer total and one row
+      *> per product total, so a data-warehouse or finance load job
+      *> can pick the totals up without re-keying them off the printed
+      *> report.
+       01 SALES-EXTRACT-REC.
+          05 EXT-REC-TYPE       PIC X(01).
+             88 EXT-TYPE-CUSTOMER      VALUE 'C'.
+             88 EXT-TYPE-PRODUCT       VALUE 'P'.
+          05 EXT-KEY            PIC X(10).
+          05 EXT-TOTAL-AMOUNT   PIC 9(09)V99.
+          05 EXT-COUNT          PIC 9(06).

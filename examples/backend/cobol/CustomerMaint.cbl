@@ -0,0 +1,119 @@
+      *> Online customer master maintenance transaction.
+      *> Menu-driven add/change/deactivate against the same CUSTMAST
+      *> indexed file CUSTPROC reads, using the shared CUSTMREC.cpy
+      *> layout, so ops can onboard a customer without a programmer
+      *> touching the data file directly.
+      *>
+      *> Modification history
+      *> 2026-08-09  Initial version.
+      *> 2026-08-09  Added a FILE STATUS check on the CUSTMAST-FILE
+      *>             open.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT.
+       AUTHOR. CODE-CONTINUUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY CUSTMREC.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FILE-STATUS    PIC X(2)  VALUE '00'.
+       01 WS-MENU-CHOICE    PIC X(1)  VALUE SPACES.
+          88 WS-MENU-ADD               VALUE '1'.
+          88 WS-MENU-CHANGE            VALUE '2'.
+          88 WS-MENU-DEACTIVATE        VALUE '3'.
+          88 WS-MENU-EXIT              VALUE '4'.
+       01 WS-INPUT-CUST-ID  PIC X(10) VALUE SPACES.
+       01 WS-INPUT-CUST-NAME PIC X(50) VALUE SPACES.
+
+       COPY WSCONSTANTS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-SECTION SECTION.
+           OPEN I-O CUSTMAST-FILE.
+           IF WS-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'CUSTMAINT: CUSTMAST-FILE OPEN FAILED, STATUS='
+                       WS-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM DISPLAY-MENU-PARAGRAPH UNTIL WS-MENU-EXIT.
+           CLOSE CUSTMAST-FILE.
+           STOP RUN.
+
+       DISPLAY-MENU-PARAGRAPH.
+           DISPLAY ' '.
+           DISPLAY WS-APP-NAME ' CUSTOMER MASTER MAINTENANCE'.
+           DISPLAY '1. ADD CUSTOMER'.
+           DISPLAY '2. CHANGE CUSTOMER NAME'.
+           DISPLAY '3. DEACTIVATE CUSTOMER'.
+           DISPLAY '4. EXIT'.
+           DISPLAY 'ENTER CHOICE: ' WITH NO ADVANCING.
+           ACCEPT WS-MENU-CHOICE.
+           EVALUATE TRUE
+               WHEN WS-MENU-ADD
+                   PERFORM ADD-CUSTOMER-PARAGRAPH
+               WHEN WS-MENU-CHANGE
+                   PERFORM CHANGE-CUSTOMER-PARAGRAPH
+               WHEN WS-MENU-DEACTIVATE
+                   PERFORM DEACTIVATE-CUSTOMER-PARAGRAPH
+               WHEN WS-MENU-EXIT
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'INVALID CHOICE, TRY AGAIN'
+           END-EVALUATE.
+
+       ADD-CUSTOMER-PARAGRAPH.
+           DISPLAY 'CUSTOMER ID: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-CUST-ID.
+           DISPLAY 'CUSTOMER NAME: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-CUST-NAME.
+           MOVE WS-INPUT-CUST-ID TO CM-CUST-ID.
+           MOVE WS-INPUT-CUST-NAME TO CM-CUST-NAME.
+           MOVE 'A' TO CM-CUST-STATUS.
+           WRITE CUSTMAST-REC
+               INVALID KEY
+                   DISPLAY 'CUSTOMER ' WS-INPUT-CUST-ID
+                           ' ALREADY EXISTS'
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER ' WS-INPUT-CUST-ID ' ADDED'
+           END-WRITE.
+
+       CHANGE-CUSTOMER-PARAGRAPH.
+           DISPLAY 'CUSTOMER ID: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-CUST-ID.
+           MOVE WS-INPUT-CUST-ID TO CM-CUST-ID.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   DISPLAY 'CUSTOMER ' WS-INPUT-CUST-ID ' NOT FOUND'
+               NOT INVALID KEY
+                   DISPLAY 'NEW CUSTOMER NAME: ' WITH NO ADVANCING
+                   ACCEPT WS-INPUT-CUST-NAME
+                   MOVE WS-INPUT-CUST-NAME TO CM-CUST-NAME
+                   REWRITE CUSTMAST-REC
+                   DISPLAY 'CUSTOMER ' WS-INPUT-CUST-ID ' UPDATED'
+           END-READ.
+
+       DEACTIVATE-CUSTOMER-PARAGRAPH.
+           DISPLAY 'CUSTOMER ID: ' WITH NO ADVANCING.
+           ACCEPT WS-INPUT-CUST-ID.
+           MOVE WS-INPUT-CUST-ID TO CM-CUST-ID.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   DISPLAY 'CUSTOMER ' WS-INPUT-CUST-ID ' NOT FOUND'
+               NOT INVALID KEY
+                   MOVE 'I' TO CM-CUST-STATUS
+                   REWRITE CUSTMAST-REC
+                   DISPLAY 'CUSTOMER ' WS-INPUT-CUST-ID ' DEACTIVATED'
+           END-READ.

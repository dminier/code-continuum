@@ -0,0 +1,10 @@
+      *> Copybook: customer master record layout.
+      *> Shared by CUSTPROC (keyed lookup), CUSTMAINT (online maintenance)
+      *> and CUSTEXTR (sorted extract for the SALESRPT match/merge).
+       01 CUSTMAST-REC.
+          05 CM-CUST-ID         PIC X(10).
+          05 CM-CUST-NAME       PIC X(50).
+          05 CM-CUST-STATUS     PIC X(01).
+             88 CM-STATUS-ACTIVE      VALUE 'A'.
+             88 CM-STATUS-INACTIVE    VALUE 'I'.
+          05 FILLER             PIC X(19).

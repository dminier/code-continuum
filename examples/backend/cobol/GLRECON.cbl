@@ -0,0 +1,146 @@
+      *> Sales-to-GL reconciliation step. Reads the SALESTOT-REC
+      *> extract SALESRPT writes in CLOSE-PARAGRAPH alongside the GL
+      *> system's own daily extract, reports the two totals and the
+      *> variance between them, and flags an out-of-balance day with a
+      *> distinct return code so a missed transaction or a bug in the
+      *> sales total doesn't just sit unnoticed.
+      *>
+      *> Modification history
+      *> 2026-08-09  Initial version.
+      *> 2026-08-09  RECONCILE-PARAGRAPH no longer runs when either
+      *>             extract came up empty at INIT-PARAGRAPH -- it was
+      *>             comparing whatever was left in the blank record
+      *>             areas and could overwrite the out-of-balance
+      *>             return code INIT-PARAGRAPH had just set with a
+      *>             false IN BALANCE / RC 0. Also added FILE STATUS
+      *>             checks on the three file opens.
+      *> 2026-08-09  Removed WS-BALANCE-SWITCH -- RETURN-CODE and
+      *>             WS-RESULT-LINE already carry the in/out-of-balance
+      *>             result, and the switch was never tested anywhere.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GLRECON.
+       AUTHOR. CODE-CONTINUUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TOTAL-FILE ASSIGN TO SALESTOT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALESTOT-STATUS.
+           SELECT GL-EXTRACT-FILE ASSIGN TO GLEXTRCT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GLEXTRACT-STATUS.
+           SELECT RECON-REPORT-FILE ASSIGN TO GLRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RECON-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TOTAL-FILE.
+       COPY SALESTOT.
+
+       FD  GL-EXTRACT-FILE.
+       COPY GLEXTRCT.
+
+       FD  RECON-REPORT-FILE.
+       01 RCN-LINE              PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01 WS-SALESTOT-STATUS   PIC X(2)  VALUE '00'.
+       01 WS-GLEXTRACT-STATUS  PIC X(2)  VALUE '00'.
+       01 WS-RECON-FILE-STATUS PIC X(2)  VALUE '00'.
+       01 WS-VARIANCE          PIC S9(9)V99 VALUE ZERO.
+       01 WS-DATA-AVAILABLE-SW PIC X     VALUE 'Y'.
+          88 WS-DATA-AVAILABLE           VALUE 'Y'.
+       01 WS-HEADER-LINE       PIC X(40) VALUE
+              'SALES-TO-GL RECONCILIATION'.
+       01 WS-DETAIL-LINE1.
+          05 FILLER            PIC X(20) VALUE 'SALES SYSTEM TOTAL: '.
+          05 RCN-SALES-TOTAL   PIC $$,$$$,$$$,$$9.99.
+       01 WS-DETAIL-LINE2.
+          05 FILLER            PIC X(20) VALUE 'GL SYSTEM TOTAL:    '.
+          05 RCN-GL-TOTAL      PIC $$,$$$,$$$,$$9.99.
+       01 WS-DETAIL-LINE3.
+          05 FILLER            PIC X(20) VALUE 'VARIANCE:           '.
+          05 RCN-VARIANCE      PIC -$,$$$,$$$,$$9.99.
+       01 WS-RESULT-LINE       PIC X(40) VALUE SPACES.
+
+       COPY WSCONSTANTS.
+
+       PROCEDURE DIVISION.
+
+       MAIN-SECTION SECTION.
+           PERFORM INIT-PARAGRAPH.
+           IF WS-DATA-AVAILABLE
+               PERFORM RECONCILE-PARAGRAPH
+           END-IF.
+           PERFORM CLOSE-PARAGRAPH.
+           STOP RUN.
+
+       INIT-PARAGRAPH.
+           OPEN INPUT SALES-TOTAL-FILE.
+           IF WS-SALESTOT-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'GLRECON: SALES-TOTAL-FILE OPEN FAILED, STATUS='
+                       WS-SALESTOT-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN INPUT GL-EXTRACT-FILE.
+           IF WS-GLEXTRACT-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'GLRECON: GL-EXTRACT-FILE OPEN FAILED, STATUS='
+                       WS-GLEXTRACT-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT RECON-REPORT-FILE.
+           IF WS-RECON-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'GLRECON: RECON-REPORT-FILE OPEN FAILED, STATUS='
+                       WS-RECON-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           READ SALES-TOTAL-FILE
+               AT END
+                   DISPLAY 'GLRECON: SALES TOTAL EXTRACT IS EMPTY'
+                   MOVE WS-RC-OUT-OF-BAL TO RETURN-CODE
+                   MOVE 'N' TO WS-DATA-AVAILABLE-SW
+           END-READ.
+           READ GL-EXTRACT-FILE
+               AT END
+                   DISPLAY 'GLRECON: GL EXTRACT IS EMPTY'
+                   MOVE WS-RC-OUT-OF-BAL TO RETURN-CODE
+                   MOVE 'N' TO WS-DATA-AVAILABLE-SW
+           END-READ.
+           MOVE WS-HEADER-LINE TO RCN-LINE.
+           WRITE RCN-LINE.
+           MOVE SPACES TO RCN-LINE.
+           WRITE RCN-LINE.
+
+       RECONCILE-PARAGRAPH.
+           COMPUTE WS-VARIANCE = ST-TOTAL-SALES - GL-TOTAL-SALES.
+           MOVE ST-TOTAL-SALES TO RCN-SALES-TOTAL.
+           MOVE WS-DETAIL-LINE1 TO RCN-LINE.
+           WRITE RCN-LINE.
+           MOVE GL-TOTAL-SALES TO RCN-GL-TOTAL.
+           MOVE WS-DETAIL-LINE2 TO RCN-LINE.
+           WRITE RCN-LINE.
+           MOVE WS-VARIANCE TO RCN-VARIANCE.
+           MOVE WS-DETAIL-LINE3 TO RCN-LINE.
+           WRITE RCN-LINE.
+           IF WS-VARIANCE NOT = ZERO
+               MOVE 'OUT OF BALANCE' TO WS-RESULT-LINE
+               MOVE WS-RC-OUT-OF-BAL TO RETURN-CODE
+               DISPLAY 'GLRECON: OUT OF BALANCE, VARIANCE=' WS-VARIANCE
+           ELSE
+               MOVE 'IN BALANCE' TO WS-RESULT-LINE
+               MOVE WS-RC-NORMAL TO RETURN-CODE
+           END-IF.
+           MOVE SPACES TO RCN-LINE.
+           WRITE RCN-LINE.
+           MOVE WS-RESULT-LINE TO RCN-LINE.
+           WRITE RCN-LINE.
+
+       CLOSE-PARAGRAPH.
+           CLOSE SALES-TOTAL-FILE.
+           CLOSE GL-EXTRACT-FILE.
+           CLOSE RECON-REPORT-FILE.

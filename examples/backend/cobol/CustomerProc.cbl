@@ -1,33 +1,92 @@
       *> Fixture: programme appelé par SalesReport via CALL 'CUSTPROC'
       *> Permet de tester la résolution inter-programmes des CALL edges
+      *>
+      *> Modification history
+      *> 2026-08-09  Added a keyed read of the customer master file in
+      *>             place of the hardcoded name.
+      *> 2026-08-09  Added LK-RETURN-STATUS to the linkage record so
+      *>             the caller can see the validation/lookup result
+      *>             instead of assuming every customer is good.
+      *> 2026-08-09  SALESRPT's batch pass no longer calls this per
+      *>             sales record (it matches against CUSTEXTR's
+      *>             sorted extract instead); this program remains the
+      *>             single-record lookup for ad hoc/online use.
+      *> 2026-08-09  FETCH-PARAGRAPH now checks CM-CUST-STATUS on a
+      *>             found record -- a deactivated customer was coming
+      *>             back as a good lookup, which disagreed with
+      *>             SALESRPT's own merge-pass status check.
+      *> 2026-08-09  FETCH-PARAGRAPH now tests the CM-STATUS-ACTIVE
+      *>             condition name instead of a hardcoded 'A' literal.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CUSTPROC.
        AUTHOR. CODE-CONTINUUM.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-CUST-ID
+               FILE STATUS IS WS-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST-FILE.
+       COPY CUSTMREC.
+
        WORKING-STORAGE SECTION.
        01 WS-STATUS         PIC X(2)  VALUE '00'.
        01 WS-RECORD-COUNT   PIC 9(6)  VALUE ZERO.
+       01 WS-FILE-STATUS    PIC X(2)  VALUE '00'.
 
        COPY WSCONSTANTS.
 
        LINKAGE SECTION.
        01 LK-CUSTOMER-REC.
-          05 LK-CUST-ID     PIC X(10).
-          05 LK-CUST-NAME   PIC X(50).
+          05 LK-CUST-ID         PIC X(10).
+          05 LK-CUST-NAME       PIC X(50).
+          05 LK-RETURN-STATUS   PIC X(2).
 
        PROCEDURE DIVISION USING LK-CUSTOMER-REC.
 
        MAIN-SECTION SECTION.
+           MOVE '00' TO WS-STATUS.
            PERFORM VALIDATE-PARAGRAPH.
-           PERFORM FETCH-PARAGRAPH.
+           IF WS-STATUS = '00'
+               PERFORM FETCH-PARAGRAPH
+           END-IF.
+           MOVE WS-STATUS TO LK-RETURN-STATUS.
            GOBACK.
 
        VALIDATE-PARAGRAPH.
            IF LK-CUST-ID = SPACES
                MOVE 'ER' TO WS-STATUS
+               MOVE SPACES TO LK-CUST-NAME
            END-IF.
 
        FETCH-PARAGRAPH.
            ADD 1 TO WS-RECORD-COUNT.
-           MOVE 'JOHN DOE' TO LK-CUST-NAME.
+           MOVE LK-CUST-ID TO CM-CUST-ID.
+           OPEN INPUT CUSTMAST-FILE.
+           IF WS-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'CUSTPROC: CUSTMAST-FILE OPEN FAILED, STATUS='
+                       WS-FILE-STATUS
+               MOVE 'ER' TO WS-STATUS
+               MOVE SPACES TO LK-CUST-NAME
+               MOVE WS-STATUS TO LK-RETURN-STATUS
+               GOBACK
+           END-IF.
+           READ CUSTMAST-FILE
+               INVALID KEY
+                   MOVE 'NF' TO WS-STATUS
+                   MOVE SPACES TO LK-CUST-NAME
+               NOT INVALID KEY
+                   MOVE CM-CUST-NAME TO LK-CUST-NAME
+                   IF CM-STATUS-ACTIVE
+                       MOVE '00' TO WS-STATUS
+                   ELSE
+                       MOVE 'IN' TO WS-STATUS
+                   END-IF
+           END-READ.
+           CLOSE CUSTMAST-FILE.

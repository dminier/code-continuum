@@ -0,0 +1,9 @@
+      *> Copybook: sales-total extract record.
+      *> Written by SALESRPT (CLOSE-PARAGRAPH) and read by GLRECON so
+      *> the reconciliation step has an independent copy of the total
+      *> the report was built from, in the single reporting currency.
+       01 SALESTOT-REC.
+          05 ST-RUN-DATE        PIC 9(08).
+          05 ST-FROM-DATE       PIC 9(08).
+          05 ST-TO-DATE         PIC 9(08).
+          05 ST-TOTAL-SALES     PIC 9(09)V99.

@@ -5,3 +5,10 @@
        01 WS-MAX-RECORDS    PIC 9(6)  VALUE 999999.
        01 WS-TRUE           PIC X     VALUE 'Y'.
        01 WS-FALSE          PIC X     VALUE 'N'.
+       01 WS-DB-STATUS-OK   PIC X(2)  VALUE '00'.
+       01 WS-RC-NORMAL      PIC 9(4)  VALUE 0000.
+       01 WS-RC-WARNING     PIC 9(4)  VALUE 0004.
+       01 WS-RC-VOLUME-STOP PIC 9(4)  VALUE 0008.
+       01 WS-RC-DB-ERROR    PIC 9(4)  VALUE 0012.
+       01 WS-RC-OUT-OF-BAL  PIC 9(4)  VALUE 0016.
+       01 WS-REPORTING-CURRENCY PIC X(3) VALUE 'USD'.

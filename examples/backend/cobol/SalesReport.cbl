@@ -5,6 +5,134 @@
       *> - COPY       -> NodeKind::Import
       *> - CALL       -> EdgeRelation::Calls
       *> - PERFORM    -> EdgeRelation::Calls
+      *>
+      *> Modification history
+      *> 2026-08-09  Added SALES-TRANS-FILE so WS-TOTAL-SALES is an
+      *>             actual sum of the day's transactions instead of
+      *>             an in-place add of itself.
+      *> 2026-08-09  FETCH-CUSTOMER-PARAGRAPH now checks CUSTPROC's
+      *>             LK-RETURN-STATUS; sales for a customer that fails
+      *>             validation or is not on the master are rejected
+      *>             instead of being counted into the total.
+      *> 2026-08-09  INIT-PARAGRAPH/CLOSE-PARAGRAPH now check
+      *>             WS-DB-STATUS after DBACCESS/DBACLOSE, and a
+      *>             checkpoint file lets a failed run restart from
+      *>             the last sales record it finished instead of
+      *>             reprocessing the whole file.
+      *> 2026-08-09  PROCESS-ONE-SALE-PARAGRAPH now checks WS-COUNTER
+      *>             against WS-MAX-RECORDS every pass, warning as the
+      *>             run approaches the limit and stopping cleanly
+      *>             with a distinct return code if it would exceed
+      *>             it. Widened WS-COUNTER to PIC 9(6) to match
+      *>             WS-MAX-RECORDS -- a 9(4) counter could never
+      *>             reach a 9(6) governor.
+      *> 2026-08-09  Added AUDIT-LOG-FILE, written once per customer
+      *>             processed, so a sale can be traced back to what
+      *>             was read and what it validated as without
+      *>             re-running the job.
+      *> 2026-08-09  Added REPORT-FILE: a header banner off
+      *>             WS-APP-NAME/WS-VERSION, a detail line per
+      *>             accepted sale, the grand total, and the rejected
+      *>             list that used to just go to DISPLAY.
+      *> 2026-08-09  Added a product-code cross-tab (count and total
+      *>             per product) tallied in the same pass as the
+      *>             customer detail lines and printed as a summary
+      *>             section at the end of the report.
+      *> 2026-08-09  CLOSE-PARAGRAPH now writes SALES-TOTAL-FILE (one
+      *>             SALESTOT-REC) so GLRECON has an independent copy
+      *>             of the sales total to reconcile against the GL
+      *>             extract instead of re-deriving it from the report.
+      *> 2026-08-09  Added SALE-CURRENCY-CODE to the sales transaction
+      *>             record and an FX-rate table in ACCUMULATE-PARAGRAPH
+      *>             so mixed-currency sales are converted to
+      *>             WS-REPORTING-CURRENCY before they hit the total or
+      *>             either report section.
+      *> 2026-08-09  Now takes a FROM-DATE,TO-DATE PARM and filters the
+      *>             sales transaction file to that window instead of
+      *>             always processing the whole file; the range is
+      *>             stamped on the report header.
+      *> 2026-08-09  Added a per-customer total table (mirrors the
+      *>             existing product cross-tab) and a SALES-EXTRACT-
+      *>             FILE written in CLOSE-PARAGRAPH -- one row per
+      *>             customer total and one row per product total --
+      *>             so downstream systems can consume the totals
+      *>             without re-keying them off the printed report.
+      *> 2026-08-09  FETCH-CUSTOMER-PARAGRAPH no longer does a random-
+      *>             access CALL 'CUSTPROC' per sales record. The raw
+      *>             daily input (SALES-RAW-FILE) is now sorted on
+      *>             CUST-ID into SALES-TRANS-FILE before the main
+      *>             pass, and matched against CUSTEXTR's sorted
+      *>             customer extract (CUSTOMER-EXTRACT-FILE) in one
+      *>             merge pass instead of a keyed lookup per record.
+      *>             CUSTPROC itself is unchanged and still available
+      *>             for one-off online lookups.
+      *> 2026-08-09  CHECKPOINT-REC now carries the FROM-DATE/TO-DATE
+      *>             the checkpoint was taken under, and the restart
+      *>             count is only honored when they match this run's
+      *>             PARM range -- otherwise a checkpoint left over from
+      *>             an earlier date range silently skipped the start
+      *>             of an unrelated day's run.
+      *> 2026-08-09  CHECK-VOLUME-PARAGRAPH's approaching-the-limit
+      *>             warning now actually sets RETURN-CODE to
+      *>             WS-RC-WARNING instead of just displaying it, so
+      *>             the JCL's COND= step gating on RC 4 has something
+      *>             to see.
+      *> 2026-08-09  Widened DTL-AMOUNT and PRD-TOTAL to the same
+      *>             floating-currency picture as TOT-AMOUNT -- they
+      *>             were still sized for the old 8-digit sales amount
+      *>             and would have truncated a converted total once
+      *>             WS-CONVERTED-AMOUNT/WS-PROD-TOTAL were widened to
+      *>             9(9)V99.
+      *> 2026-08-09  CONVERT-CURRENCY-PARAGRAPH now converts through
+      *>             WS-REPORTING-CURRENCY's own table rate instead of
+      *>             assuming the table's rates already target USD, so
+      *>             changing WS-REPORTING-CURRENCY actually changes
+      *>             what the report totals to.
+      *> 2026-08-09  TALLY-PRODUCT-PARAGRAPH/TALLY-CUSTOMER-PARAGRAPH
+      *>             now warn when their table is full instead of
+      *>             silently dropping the entry, matching the
+      *>             CHECK-VOLUME-PARAGRAPH warning pattern.
+      *> 2026-08-09  Added FILE STATUS checks after the output file
+      *>             opens in PROCESS-SALES-SECTION -- a failed OPEN
+      *>             OUTPUT was going undetected and the run would
+      *>             carry on writing to a file that was never
+      *>             actually open.
+      *> 2026-08-09  Widened WS-TOTAL-SALES to match WS-CONVERTED-
+      *>             AMOUNT so a full day's total can't lose its
+      *>             high-order digit.
+      *> 2026-08-09  REJECT-SALE-PARAGRAPH now warns when the rejected-
+      *>             sales table is full instead of silently dropping
+      *>             the entry, matching the product/customer tables.
+      *> 2026-08-09  The sort ahead of the main pass now runs through
+      *>             an input procedure that stamps each record with
+      *>             its original read sequence, and sorts on that as
+      *>             a tiebreaker after CUST-ID -- COBOL's SORT is not
+      *>             guaranteed stable, and the restart position below
+      *>             is tracked by ordinal position in the sorted file,
+      *>             so a same-customer tie had to be broken the same
+      *>             way on every run. This also puts the SALES-RAW-
+      *>             FILE open under our own control, so a bad SALESIN
+      *>             dataset is caught here instead of only showing up
+      *>             indirectly on the SALES-TRANS-FILE open that follows.
+      *> 2026-08-09  Restart no longer skips accumulating the grand
+      *>             total or the product/customer/detail sections for
+      *>             records that were already checkpointed -- it only
+      *>             skips re-appending their AUDIT-LOG-FILE entry and
+      *>             re-writing their checkpoint record. REPORT-FILE,
+      *>             SALES-TOTAL-FILE and SALES-EXTRACT-FILE are all
+      *>             rebuilt from scratch every run (OPEN OUTPUT), so
+      *>             they need every record reprocessed to be complete;
+      *>             only the append-only audit trail and the
+      *>             checkpoint file itself benefit from being skipped.
+      *> 2026-08-09  Added REPORT-CLOSE-SECTION ahead of CLOSE-PARAGRAPH.
+      *>             PROCESS-SALES-SECTION had no following SECTION
+      *>             header, so MAIN-SECTION's PERFORM of it fell
+      *>             through every paragraph physically after it --
+      *>             including CLOSE-PARAGRAPH and the sort's own input
+      *>             procedure -- reprocessing the whole file a second
+      *>             time inline and calling DBACLOSE twice before
+      *>             control ever returned to MAIN-SECTION's own
+      *>             PERFORM CLOSE-PARAGRAPH.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. SALESRPT.
        AUTHOR. CODE-CONTINUUM.
@@ -13,18 +141,220 @@
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-MAINFRAME.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-RAW-FILE ASSIGN TO SALESIN
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-RAW-STATUS.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK1.
+           SELECT SALES-TRANS-FILE ASSIGN TO SRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALES-FILE-STATUS.
+           SELECT CUSTOMER-EXTRACT-FILE ASSIGN TO CUSTEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CUSTX-FILE-STATUS.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO CHKPOINT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO SALESRPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+           SELECT SALES-TOTAL-FILE ASSIGN TO SALESTOT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALESTOT-FILE-STATUS.
+           SELECT SALES-EXTRACT-FILE ASSIGN TO SALESEXT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SALESEXT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-RAW-FILE.
+       01 SALES-RAW-REC.
+          05 RAW-CUST-ID        PIC X(10).
+          05 RAW-PRODUCT-CODE   PIC X(06).
+          05 RAW-AMOUNT         PIC 9(8)V99.
+          05 RAW-DATE           PIC 9(08).
+          05 RAW-CURRENCY-CODE  PIC X(03).
+
+       SD  SORT-WORK-FILE.
+       01 SORT-REC.
+          05 SRT-CUST-ID        PIC X(10).
+          05 SRT-PRODUCT-CODE   PIC X(06).
+          05 SRT-AMOUNT         PIC 9(8)V99.
+          05 SRT-DATE           PIC 9(08).
+          05 SRT-CURRENCY-CODE  PIC X(03).
+          05 SRT-SEQ            PIC 9(08).
+
+       FD  SALES-TRANS-FILE.
+       01 SALES-TRANS-REC.
+          05 SALE-CUST-ID       PIC X(10).
+          05 SALE-PRODUCT-CODE  PIC X(06).
+          05 SALE-AMOUNT        PIC 9(8)V99.
+          05 SALE-DATE          PIC 9(08).
+          05 SALE-CURRENCY-CODE PIC X(03).
+          05 SALE-SEQ           PIC 9(08).
+
+       FD  CUSTOMER-EXTRACT-FILE.
+       COPY CUSTXREC.
+
+       FD  CHECKPOINT-FILE.
+       01 CHECKPOINT-REC.
+          05 CHK-COUNT          PIC 9(6).
+          05 CHK-CUST-ID        PIC X(10).
+          05 CHK-SALE-DATE      PIC 9(08).
+          05 CHK-FROM-DATE      PIC 9(08).
+          05 CHK-TO-DATE        PIC 9(08).
+
+       FD  AUDIT-LOG-FILE.
+       01 AUDIT-LOG-REC.
+          05 AUD-CUST-ID        PIC X(10).
+          05 AUD-STATUS         PIC X(02).
+          05 AUD-TIMESTAMP      PIC X(21).
+          05 AUD-AMOUNT         PIC 9(8)V99.
+
+       FD  REPORT-FILE.
+       01 RPT-LINE              PIC X(132).
+
+       FD  SALES-TOTAL-FILE.
+       COPY SALESTOT.
+
+       FD  SALES-EXTRACT-FILE.
+       COPY SALESEXT.
+
        WORKING-STORAGE SECTION.
-       01 WS-COUNTER        PIC 9(4)  VALUE ZERO.
-       01 WS-TOTAL-SALES    PIC 9(8)V99 VALUE ZERO.
+       01 WS-COUNTER        PIC 9(6)  VALUE ZERO.
+       01 WS-WARN-RECORDS   PIC 9(6)  VALUE ZERO.
+       01 WS-TOTAL-SALES    PIC 9(9)V99 VALUE ZERO.
        01 WS-DB-HANDLE      PIC X(8)  VALUE SPACES.
+       01 WS-SALES-RAW-STATUS PIC X(2) VALUE '00'.
+       01 WS-RAW-EOF-SWITCH   PIC X    VALUE 'N'.
+          88 WS-RAW-EOF                VALUE 'Y'.
+       01 WS-SORT-SEQ          PIC 9(08) VALUE ZERO.
+       01 WS-SALES-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-CUSTX-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-CUSTX-EOF-SWITCH  PIC X    VALUE 'N'.
+          88 WS-CUSTX-EOF               VALUE 'Y'.
+       01 WS-DB-STATUS      PIC X(2)  VALUE SPACES.
+       01 WS-EOF-SWITCH     PIC X     VALUE 'N'.
+          88 WS-EOF                   VALUE 'Y'.
+       01 WS-CHECKPOINT-STATUS PIC X(2) VALUE '00'.
+       01 WS-CHECKPOINT-EOF-SW PIC X   VALUE 'N'.
+          88 WS-CHECKPOINT-EOF        VALUE 'Y'.
+       01 WS-AUDIT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-REPORT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-SALESTOT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-SALESEXT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-RUN-DATE.
+          05 WS-RUN-DATE-YYYYMMDD PIC 9(08).
+          05 FILLER              PIC X(14).
+       01 WS-HEADER-LINE1.
+          05 FILLER            PIC X(10) VALUE SPACES.
+          05 HDR-APP-NAME      PIC X(20).
+          05 FILLER            PIC X(3)  VALUE SPACES.
+          05 FILLER            PIC X(8)  VALUE 'VERSION '.
+          05 HDR-VERSION       PIC X(5).
+       01 WS-HEADER-LINE2      PIC X(40) VALUE
+              '     DAILY SALES REPORT'.
+       01 WS-HEADER-LINE3.
+          05 FILLER            PIC X(12) VALUE '     PERIOD '.
+          05 HDR-FROM-DATE     PIC 9(08).
+          05 FILLER            PIC X(4)  VALUE ' TO '.
+          05 HDR-TO-DATE       PIC 9(08).
+       01 WS-FROM-DATE         PIC 9(08) VALUE ZERO.
+       01 WS-TO-DATE           PIC 9(08) VALUE 99999999.
+       01 WS-PARM-FROM-DATE    PIC X(08) VALUE SPACES.
+       01 WS-PARM-TO-DATE      PIC X(08) VALUE SPACES.
+       01 WS-DETAIL-LINE.
+          05 DTL-CUST-ID       PIC X(10).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 DTL-CUST-NAME     PIC X(30).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 DTL-PRODUCT-CODE  PIC X(6).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 DTL-AMOUNT        PIC $$,$$$,$$$,$$9.99.
+       01 WS-TOTAL-LINE.
+          05 FILLER            PIC X(20) VALUE 'GRAND TOTAL SALES: '.
+          05 TOT-AMOUNT        PIC $$,$$$,$$$,$$9.99.
+       01 WS-REJECT-HEADER     PIC X(40) VALUE
+              'REJECTED SALES RECORDS'.
+       01 WS-REJECT-LINE.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 REJ-CUST-ID       PIC X(10).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 FILLER            PIC X(7)  VALUE 'STATUS '.
+          05 REJ-STATUS        PIC X(2).
+       01 WS-PRODUCT-HEADER    PIC X(40) VALUE
+              'PRODUCT SALES SUMMARY'.
+       01 WS-PRODUCT-LINE.
+          05 FILLER            PIC X(4)  VALUE SPACES.
+          05 PRD-CODE          PIC X(6).
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 FILLER            PIC X(7)  VALUE 'COUNT: '.
+          05 PRD-CNT           PIC ZZZ,ZZ9.
+          05 FILLER            PIC X(2)  VALUE SPACES.
+          05 FILLER            PIC X(7)  VALUE 'TOTAL: '.
+          05 PRD-TOTAL         PIC $$,$$$,$$$,$$9.99.
+       01 WS-MAX-PRODUCTS   PIC 9(4)  VALUE 0200.
+       01 WS-PRODUCT-COUNT  PIC 9(4)  VALUE ZERO.
+       01 WS-PROD-MATCH-IDX PIC 9(4)  VALUE ZERO.
+       01 WS-PROD-FOUND-SW  PIC X     VALUE 'N'.
+          88 WS-PROD-FOUND            VALUE 'Y'.
+       01 WS-PRODUCT-TABLE.
+          05 WS-PRODUCT-ENTRY OCCURS 200 TIMES
+                               INDEXED BY WS-PROD-IDX.
+             10 WS-PROD-CODE     PIC X(6).
+             10 WS-PROD-TOTAL    PIC 9(9)V99.
+             10 WS-PROD-CNT      PIC 9(6).
+       01 WS-MAX-CUSTOMERS     PIC 9(4)  VALUE 0200.
+       01 WS-CUSTOMER-TOTAL-COUNT PIC 9(4) VALUE ZERO.
+       01 WS-CUST-TOTAL-MATCH-IDX PIC 9(4) VALUE ZERO.
+       01 WS-CUST-TOTAL-FOUND-SW PIC X    VALUE 'N'.
+          88 WS-CUST-TOTAL-FOUND           VALUE 'Y'.
+       01 WS-CUSTOMER-TOTAL-TABLE.
+          05 WS-CUST-TOTAL-ENTRY OCCURS 200 TIMES
+                                  INDEXED BY WS-CUST-TOT-IDX.
+             10 WS-CUST-TOTAL-ID     PIC X(10).
+             10 WS-CUST-TOTAL-AMT    PIC 9(9)V99.
+             10 WS-CUST-TOTAL-CNT    PIC 9(6).
+       01 WS-READ-COUNT     PIC 9(6)  VALUE ZERO.
+       01 WS-RESTART-COUNT  PIC 9(6)  VALUE ZERO.
        01 WS-CUSTOMER-REC.
-          05 WS-CUST-ID     PIC X(10).
-          05 WS-CUST-NAME   PIC X(50).
+          05 WS-CUST-NAME        PIC X(50).
+          05 WS-RETURN-STATUS    PIC X(2).
+       01 WS-CONVERTED-AMOUNT PIC 9(9)V99 VALUE ZERO.
+       01 WS-FX-MATCH-IDX     PIC 9(4)  VALUE ZERO.
+       01 WS-FX-FOUND-SW      PIC X     VALUE 'N'.
+          88 WS-FX-FOUND                VALUE 'Y'.
+       01 WS-FX-SOURCE-RATE   PIC 9(3)V9(6) VALUE ZERO.
+       01 WS-FX-TARGET-RATE   PIC 9(3)V9(6) VALUE ZERO.
+       01 WS-FX-TABLE-VALUES.
+          05 FILLER PIC X(12) VALUE 'USD001000000'.
+          05 FILLER PIC X(12) VALUE 'EUR001080000'.
+          05 FILLER PIC X(12) VALUE 'GBP001270000'.
+          05 FILLER PIC X(12) VALUE 'JPY000007000'.
+       01 WS-FX-TABLE REDEFINES WS-FX-TABLE-VALUES.
+          05 WS-FX-ENTRY OCCURS 4 TIMES INDEXED BY WS-FX-IDX.
+             10 WS-FX-CURRENCY    PIC X(3).
+             10 WS-FX-RATE-TBL    PIC 9(3)V9(6).
+       01 WS-MAX-REJECTED   PIC 9(4)  VALUE 0100.
+       01 WS-REJECTED-COUNT PIC 9(4)  VALUE ZERO.
+       01 WS-REJECTED-TABLE.
+          05 WS-REJECTED-ENTRY OCCURS 100 TIMES
+                                INDEXED BY WS-REJ-IDX.
+             10 WS-REJ-CUST-ID    PIC X(10).
+             10 WS-REJ-STATUS     PIC X(2).
 
        COPY WSCONSTANTS.
 
-       PROCEDURE DIVISION.
+       LINKAGE SECTION.
+       01 LK-PARM-DATA.
+          05 LK-PARM-LEN       PIC S9(4) COMP.
+          05 LK-PARM-TEXT      PIC X(80).
+
+       PROCEDURE DIVISION USING LK-PARM-DATA.
 
        MAIN-SECTION SECTION.
            PERFORM INIT-PARAGRAPH.
@@ -35,18 +365,450 @@
        INIT-PARAGRAPH.
            MOVE ZERO TO WS-COUNTER.
            MOVE ZERO TO WS-TOTAL-SALES.
-           CALL 'DBACCESS' USING WS-DB-HANDLE.
+           CALL 'DBACCESS' USING WS-DB-HANDLE WS-DB-STATUS.
+           IF WS-DB-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: DBACCESS FAILED, STATUS=' WS-DB-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           COMPUTE WS-WARN-RECORDS = WS-MAX-RECORDS * 9 / 10.
+           PERFORM PARSE-PARM-PARAGRAPH.
+           PERFORM LOAD-CHECKPOINT-PARAGRAPH.
+
+       PARSE-PARM-PARAGRAPH.
+           IF LK-PARM-LEN > ZERO
+               UNSTRING LK-PARM-TEXT DELIMITED BY ','
+                   INTO WS-PARM-FROM-DATE WS-PARM-TO-DATE
+               END-UNSTRING
+               IF WS-PARM-FROM-DATE NOT = SPACES
+                   MOVE WS-PARM-FROM-DATE TO WS-FROM-DATE
+               END-IF
+               IF WS-PARM-TO-DATE NOT = SPACES
+                   MOVE WS-PARM-TO-DATE TO WS-TO-DATE
+               END-IF
+           END-IF.
+
+       LOAD-CHECKPOINT-PARAGRAPH.
+           MOVE ZERO TO WS-RESTART-COUNT.
+           OPEN INPUT CHECKPOINT-FILE.
+           PERFORM READ-CHECKPOINT-PARAGRAPH.
+           PERFORM SAVE-CHECKPOINT-PARAGRAPH UNTIL WS-CHECKPOINT-EOF.
+           CLOSE CHECKPOINT-FILE.
+           IF WS-RESTART-COUNT > ZERO
+               DISPLAY 'SALESRPT: RESTARTING AFTER RECORD '
+                       WS-RESTART-COUNT
+           END-IF.
+
+       READ-CHECKPOINT-PARAGRAPH.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CHECKPOINT-EOF TO TRUE
+           END-READ.
+
+       SAVE-CHECKPOINT-PARAGRAPH.
+           IF CHK-FROM-DATE = WS-FROM-DATE
+              AND CHK-TO-DATE = WS-TO-DATE
+               MOVE CHK-COUNT TO WS-RESTART-COUNT
+           END-IF.
+           PERFORM READ-CHECKPOINT-PARAGRAPH.
 
        PROCESS-SALES-SECTION SECTION.
-           PERFORM FETCH-CUSTOMER-PARAGRAPH.
-           PERFORM ACCUMULATE-PARAGRAPH.
+           SORT SORT-WORK-FILE ON ASCENDING KEY SRT-CUST-ID SRT-SEQ
+               INPUT PROCEDURE IS SORT-INPUT-PARAGRAPH
+               GIVING SALES-TRANS-FILE.
+           OPEN INPUT SALES-TRANS-FILE.
+           IF WS-SALES-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: SALES-TRANS-FILE OPEN FAILED, STATUS='
+                       WS-SALES-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN INPUT CUSTOMER-EXTRACT-FILE.
+           IF WS-CUSTX-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: CUSTOMER-EXTRACT-FILE OPEN FAILED, '
+                       'STATUS=' WS-CUSTX-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN EXTEND CHECKPOINT-FILE.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: AUDIT-LOG-FILE OPEN FAILED, STATUS='
+                       WS-AUDIT-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           OPEN OUTPUT REPORT-FILE.
+           IF WS-REPORT-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: REPORT-FILE OPEN FAILED, STATUS='
+                       WS-REPORT-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM PRINT-HEADER-PARAGRAPH.
+           PERFORM ADVANCE-CUSTOMER-EXTRACT-PARAGRAPH.
+           PERFORM READ-SALES-PARAGRAPH.
+           PERFORM PROCESS-ONE-SALE-PARAGRAPH UNTIL WS-EOF.
+           PERFORM FINALIZE-REPORT-PARAGRAPH.
+           CLOSE SALES-TRANS-FILE.
+           CLOSE CUSTOMER-EXTRACT-FILE.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE REPORT-FILE.
+
+       SORT-INPUT-PARAGRAPH.
+           OPEN INPUT SALES-RAW-FILE.
+           IF WS-SALES-RAW-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: SALES-RAW-FILE OPEN FAILED, STATUS='
+                       WS-SALES-RAW-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE ZERO TO WS-SORT-SEQ.
+           PERFORM READ-RAW-SALES-PARAGRAPH.
+           PERFORM RELEASE-SORT-REC-PARAGRAPH UNTIL WS-RAW-EOF.
+           CLOSE SALES-RAW-FILE.
+
+       READ-RAW-SALES-PARAGRAPH.
+           READ SALES-RAW-FILE
+               AT END
+                   SET WS-RAW-EOF TO TRUE
+           END-READ.
+
+       RELEASE-SORT-REC-PARAGRAPH.
+           ADD 1 TO WS-SORT-SEQ.
+           MOVE RAW-CUST-ID       TO SRT-CUST-ID.
+           MOVE RAW-PRODUCT-CODE  TO SRT-PRODUCT-CODE.
+           MOVE RAW-AMOUNT        TO SRT-AMOUNT.
+           MOVE RAW-DATE          TO SRT-DATE.
+           MOVE RAW-CURRENCY-CODE TO SRT-CURRENCY-CODE.
+           MOVE WS-SORT-SEQ       TO SRT-SEQ.
+           RELEASE SORT-REC.
+           PERFORM READ-RAW-SALES-PARAGRAPH.
+
+       PRINT-HEADER-PARAGRAPH.
+           MOVE WS-APP-NAME TO HDR-APP-NAME.
+           MOVE WS-VERSION TO HDR-VERSION.
+           MOVE WS-HEADER-LINE1 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-HEADER-LINE2 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE WS-FROM-DATE TO HDR-FROM-DATE.
+           MOVE WS-TO-DATE TO HDR-TO-DATE.
+           MOVE WS-HEADER-LINE3 TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+       READ-SALES-PARAGRAPH.
+           READ SALES-TRANS-FILE
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+           IF NOT WS-EOF
+               ADD 1 TO WS-READ-COUNT
+           END-IF.
+
+       PROCESS-ONE-SALE-PARAGRAPH.
+           PERFORM CHECK-VOLUME-PARAGRAPH.
+           IF NOT WS-EOF
+               IF SALE-DATE >= WS-FROM-DATE
+                  AND SALE-DATE <= WS-TO-DATE
+                   PERFORM FETCH-CUSTOMER-PARAGRAPH
+                   IF WS-RETURN-STATUS = '00'
+                       PERFORM ACCUMULATE-PARAGRAPH
+                       PERFORM PRINT-DETAIL-PARAGRAPH
+                       PERFORM TALLY-PRODUCT-PARAGRAPH
+                       PERFORM TALLY-CUSTOMER-PARAGRAPH
+                   ELSE
+                       PERFORM REJECT-SALE-PARAGRAPH
+                   END-IF
+               END-IF
+               IF WS-READ-COUNT > WS-RESTART-COUNT
+                   PERFORM WRITE-CHECKPOINT-PARAGRAPH
+               END-IF
+               PERFORM READ-SALES-PARAGRAPH
+           END-IF.
+
+       CHECK-VOLUME-PARAGRAPH.
+           IF WS-COUNTER >= WS-MAX-RECORDS
+               DISPLAY 'SALESRPT: WS-MAX-RECORDS (' WS-MAX-RECORDS
+                       ') REACHED - STOPPING RUN AT RECORD '
+                       WS-COUNTER
+               MOVE WS-RC-VOLUME-STOP TO RETURN-CODE
+               SET WS-EOF TO TRUE
+           ELSE
+               IF WS-COUNTER >= WS-WARN-RECORDS
+                   DISPLAY 'SALESRPT: WARNING - APPROACHING '
+                           'WS-MAX-RECORDS, COUNT=' WS-COUNTER
+                   MOVE WS-RC-WARNING TO RETURN-CODE
+               END-IF
+           END-IF.
+
+       WRITE-CHECKPOINT-PARAGRAPH.
+           MOVE WS-READ-COUNT TO CHK-COUNT.
+           MOVE SALE-CUST-ID TO CHK-CUST-ID.
+           MOVE SALE-DATE TO CHK-SALE-DATE.
+           MOVE WS-FROM-DATE TO CHK-FROM-DATE.
+           MOVE WS-TO-DATE TO CHK-TO-DATE.
+           WRITE CHECKPOINT-REC.
 
        FETCH-CUSTOMER-PARAGRAPH.
-           CALL 'CUSTPROC' USING WS-CUSTOMER-REC.
+           PERFORM ADVANCE-CUSTOMER-EXTRACT-PARAGRAPH
+               UNTIL WS-CUSTX-EOF
+                  OR CX-CUST-ID NOT < SALE-CUST-ID.
+           IF NOT WS-CUSTX-EOF AND CX-CUST-ID = SALE-CUST-ID
+               MOVE CX-CUST-NAME TO WS-CUST-NAME
+               IF CX-STATUS-ACTIVE
+                   MOVE '00' TO WS-RETURN-STATUS
+               ELSE
+                   MOVE 'IN' TO WS-RETURN-STATUS
+               END-IF
+           ELSE
+               MOVE SPACES TO WS-CUST-NAME
+               MOVE 'NF' TO WS-RETURN-STATUS
+           END-IF.
            ADD 1 TO WS-COUNTER.
+           IF WS-READ-COUNT > WS-RESTART-COUNT
+               PERFORM WRITE-AUDIT-PARAGRAPH
+           END-IF.
+
+       ADVANCE-CUSTOMER-EXTRACT-PARAGRAPH.
+           READ CUSTOMER-EXTRACT-FILE
+               AT END
+                   SET WS-CUSTX-EOF TO TRUE
+           END-READ.
+
+       WRITE-AUDIT-PARAGRAPH.
+           MOVE SALE-CUST-ID TO AUD-CUST-ID.
+           MOVE WS-RETURN-STATUS TO AUD-STATUS.
+           MOVE FUNCTION CURRENT-DATE TO AUD-TIMESTAMP.
+           MOVE SALE-AMOUNT TO AUD-AMOUNT.
+           WRITE AUDIT-LOG-REC.
 
        ACCUMULATE-PARAGRAPH.
-           ADD WS-TOTAL-SALES TO WS-TOTAL-SALES.
+           PERFORM CONVERT-CURRENCY-PARAGRAPH.
+           ADD WS-CONVERTED-AMOUNT TO WS-TOTAL-SALES.
+
+       CONVERT-CURRENCY-PARAGRAPH.
+           MOVE 'N' TO WS-FX-FOUND-SW.
+           MOVE ZERO TO WS-FX-MATCH-IDX.
+           PERFORM FIND-FX-RATE-PARAGRAPH
+               VARYING WS-FX-IDX FROM 1 BY 1
+               UNTIL WS-FX-IDX > 4.
+           IF WS-FX-FOUND
+               MOVE WS-FX-RATE-TBL(WS-FX-MATCH-IDX) TO WS-FX-SOURCE-RATE
+           ELSE
+               DISPLAY 'SALESRPT: NO FX RATE FOR CURRENCY '
+                       SALE-CURRENCY-CODE ' - USING RATE 1.000000'
+               MOVE 1.000000 TO WS-FX-SOURCE-RATE
+           END-IF.
+           MOVE 'N' TO WS-FX-FOUND-SW.
+           MOVE ZERO TO WS-FX-MATCH-IDX.
+           PERFORM FIND-REPORTING-RATE-PARAGRAPH
+               VARYING WS-FX-IDX FROM 1 BY 1
+               UNTIL WS-FX-IDX > 4.
+           IF WS-FX-FOUND
+               MOVE WS-FX-RATE-TBL(WS-FX-MATCH-IDX) TO WS-FX-TARGET-RATE
+           ELSE
+               DISPLAY 'SALESRPT: NO FX RATE FOR REPORTING CURRENCY '
+                       WS-REPORTING-CURRENCY ' - USING RATE 1.000000'
+               MOVE 1.000000 TO WS-FX-TARGET-RATE
+           END-IF.
+           COMPUTE WS-CONVERTED-AMOUNT ROUNDED =
+               SALE-AMOUNT * WS-FX-SOURCE-RATE / WS-FX-TARGET-RATE.
+
+       FIND-FX-RATE-PARAGRAPH.
+           IF NOT WS-FX-FOUND
+               IF WS-FX-CURRENCY(WS-FX-IDX) = SALE-CURRENCY-CODE
+                   SET WS-FX-FOUND TO TRUE
+                   MOVE WS-FX-IDX TO WS-FX-MATCH-IDX
+               END-IF
+           END-IF.
+
+       FIND-REPORTING-RATE-PARAGRAPH.
+           IF NOT WS-FX-FOUND
+               IF WS-FX-CURRENCY(WS-FX-IDX) = WS-REPORTING-CURRENCY
+                   SET WS-FX-FOUND TO TRUE
+                   MOVE WS-FX-IDX TO WS-FX-MATCH-IDX
+               END-IF
+           END-IF.
+
+       PRINT-DETAIL-PARAGRAPH.
+           MOVE SALE-CUST-ID TO DTL-CUST-ID.
+           MOVE WS-CUST-NAME TO DTL-CUST-NAME.
+           MOVE SALE-PRODUCT-CODE TO DTL-PRODUCT-CODE.
+           MOVE WS-CONVERTED-AMOUNT TO DTL-AMOUNT.
+           MOVE WS-DETAIL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+       TALLY-PRODUCT-PARAGRAPH.
+           MOVE 'N' TO WS-PROD-FOUND-SW.
+           MOVE ZERO TO WS-PROD-MATCH-IDX.
+           PERFORM FIND-PRODUCT-PARAGRAPH
+               VARYING WS-PROD-IDX FROM 1 BY 1
+               UNTIL WS-PROD-IDX > WS-PRODUCT-COUNT.
+           IF WS-PROD-FOUND
+               ADD WS-CONVERTED-AMOUNT
+                   TO WS-PROD-TOTAL(WS-PROD-MATCH-IDX)
+               ADD 1 TO WS-PROD-CNT(WS-PROD-MATCH-IDX)
+           ELSE
+               IF WS-PRODUCT-COUNT < WS-MAX-PRODUCTS
+                   ADD 1 TO WS-PRODUCT-COUNT
+                   MOVE SALE-PRODUCT-CODE
+                        TO WS-PROD-CODE(WS-PRODUCT-COUNT)
+                   MOVE WS-CONVERTED-AMOUNT
+                        TO WS-PROD-TOTAL(WS-PRODUCT-COUNT)
+                   MOVE 1 TO WS-PROD-CNT(WS-PRODUCT-COUNT)
+               ELSE
+                   DISPLAY 'SALESRPT: PRODUCT TABLE FULL ('
+                           WS-MAX-PRODUCTS ') - PRODUCT '
+                           SALE-PRODUCT-CODE ' NOT TALLIED'
+               END-IF
+           END-IF.
+
+       FIND-PRODUCT-PARAGRAPH.
+           IF NOT WS-PROD-FOUND
+               IF WS-PROD-CODE(WS-PROD-IDX) = SALE-PRODUCT-CODE
+                   SET WS-PROD-FOUND TO TRUE
+                   MOVE WS-PROD-IDX TO WS-PROD-MATCH-IDX
+               END-IF
+           END-IF.
 
+       TALLY-CUSTOMER-PARAGRAPH.
+           MOVE 'N' TO WS-CUST-TOTAL-FOUND-SW.
+           MOVE ZERO TO WS-CUST-TOTAL-MATCH-IDX.
+           PERFORM FIND-CUSTOMER-TOTAL-PARAGRAPH
+               VARYING WS-CUST-TOT-IDX FROM 1 BY 1
+               UNTIL WS-CUST-TOT-IDX > WS-CUSTOMER-TOTAL-COUNT.
+           IF WS-CUST-TOTAL-FOUND
+               ADD WS-CONVERTED-AMOUNT
+                   TO WS-CUST-TOTAL-AMT(WS-CUST-TOTAL-MATCH-IDX)
+               ADD 1 TO WS-CUST-TOTAL-CNT(WS-CUST-TOTAL-MATCH-IDX)
+           ELSE
+               IF WS-CUSTOMER-TOTAL-COUNT < WS-MAX-CUSTOMERS
+                   ADD 1 TO WS-CUSTOMER-TOTAL-COUNT
+                   MOVE SALE-CUST-ID
+                        TO WS-CUST-TOTAL-ID(WS-CUSTOMER-TOTAL-COUNT)
+                   MOVE WS-CONVERTED-AMOUNT
+                        TO WS-CUST-TOTAL-AMT(WS-CUSTOMER-TOTAL-COUNT)
+                   MOVE 1 TO WS-CUST-TOTAL-CNT(WS-CUSTOMER-TOTAL-COUNT)
+               ELSE
+                   DISPLAY 'SALESRPT: CUSTOMER TOTAL TABLE FULL ('
+                           WS-MAX-CUSTOMERS ') - CUSTOMER '
+                           SALE-CUST-ID ' NOT TALLIED'
+               END-IF
+           END-IF.
+
+       FIND-CUSTOMER-TOTAL-PARAGRAPH.
+           IF NOT WS-CUST-TOTAL-FOUND
+               IF WS-CUST-TOTAL-ID(WS-CUST-TOT-IDX) = SALE-CUST-ID
+                   SET WS-CUST-TOTAL-FOUND TO TRUE
+                   MOVE WS-CUST-TOT-IDX TO WS-CUST-TOTAL-MATCH-IDX
+               END-IF
+           END-IF.
+
+       REJECT-SALE-PARAGRAPH.
+           ADD 1 TO WS-REJECTED-COUNT.
+           IF WS-REJECTED-COUNT NOT > WS-MAX-REJECTED
+               SET WS-REJ-IDX TO WS-REJECTED-COUNT
+               MOVE SALE-CUST-ID TO WS-REJ-CUST-ID(WS-REJ-IDX)
+               MOVE WS-RETURN-STATUS TO WS-REJ-STATUS(WS-REJ-IDX)
+           ELSE
+               DISPLAY 'SALESRPT: REJECTED-SALES TABLE FULL ('
+                       WS-MAX-REJECTED ') - CUSTOMER '
+                       SALE-CUST-ID ' NOT RECORDED'
+           END-IF.
+
+       FINALIZE-REPORT-PARAGRAPH.
+           MOVE WS-TOTAL-SALES TO TOT-AMOUNT.
+           MOVE WS-TOTAL-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+           IF WS-REJECTED-COUNT > ZERO
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE WS-REJECT-HEADER TO RPT-LINE
+               WRITE RPT-LINE
+               PERFORM PRINT-REJECT-PARAGRAPH
+                   VARYING WS-REJ-IDX FROM 1 BY 1
+                   UNTIL WS-REJ-IDX > WS-REJECTED-COUNT
+                      OR WS-REJ-IDX > WS-MAX-REJECTED
+           END-IF.
+           IF WS-PRODUCT-COUNT > ZERO
+               MOVE SPACES TO RPT-LINE
+               WRITE RPT-LINE
+               MOVE WS-PRODUCT-HEADER TO RPT-LINE
+               WRITE RPT-LINE
+               PERFORM PRINT-PRODUCT-PARAGRAPH
+                   VARYING WS-PROD-IDX FROM 1 BY 1
+                   UNTIL WS-PROD-IDX > WS-PRODUCT-COUNT
+           END-IF.
+
+       PRINT-REJECT-PARAGRAPH.
+           MOVE WS-REJ-CUST-ID(WS-REJ-IDX) TO REJ-CUST-ID.
+           MOVE WS-REJ-STATUS(WS-REJ-IDX) TO REJ-STATUS.
+           MOVE WS-REJECT-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+       PRINT-PRODUCT-PARAGRAPH.
+           MOVE WS-PROD-CODE(WS-PROD-IDX) TO PRD-CODE.
+           MOVE WS-PROD-CNT(WS-PROD-IDX) TO PRD-CNT.
+           MOVE WS-PROD-TOTAL(WS-PROD-IDX) TO PRD-TOTAL.
+           MOVE WS-PRODUCT-LINE TO RPT-LINE.
+           WRITE RPT-LINE.
+
+       REPORT-CLOSE-SECTION SECTION.
        CLOSE-PARAGRAPH.
-           CALL 'DBACLOSE' USING WS-DB-HANDLE.
+           PERFORM WRITE-SALES-TOTAL-PARAGRAPH.
+           PERFORM WRITE-SALES-EXTRACT-PARAGRAPH.
+           CALL 'DBACLOSE' USING WS-DB-HANDLE WS-DB-STATUS.
+           IF WS-DB-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: DBACLOSE FAILED, STATUS=' WS-DB-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+           END-IF.
+
+       WRITE-SALES-TOTAL-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE TO WS-RUN-DATE.
+           OPEN OUTPUT SALES-TOTAL-FILE.
+           IF WS-SALESTOT-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: SALES-TOTAL-FILE OPEN FAILED, STATUS='
+                       WS-SALESTOT-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           MOVE WS-RUN-DATE-YYYYMMDD TO ST-RUN-DATE.
+           MOVE WS-FROM-DATE TO ST-FROM-DATE.
+           MOVE WS-TO-DATE TO ST-TO-DATE.
+           MOVE WS-TOTAL-SALES TO ST-TOTAL-SALES.
+           WRITE SALESTOT-REC.
+           CLOSE SALES-TOTAL-FILE.
+
+       WRITE-SALES-EXTRACT-PARAGRAPH.
+           OPEN OUTPUT SALES-EXTRACT-FILE.
+           IF WS-SALESEXT-FILE-STATUS NOT = WS-DB-STATUS-OK
+               DISPLAY 'SALESRPT: SALES-EXTRACT-FILE OPEN FAILED, '
+                       'STATUS=' WS-SALESEXT-FILE-STATUS
+               MOVE WS-RC-DB-ERROR TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           PERFORM WRITE-CUSTOMER-EXTRACT-PARAGRAPH
+               VARYING WS-CUST-TOT-IDX FROM 1 BY 1
+               UNTIL WS-CUST-TOT-IDX > WS-CUSTOMER-TOTAL-COUNT.
+           PERFORM WRITE-PRODUCT-EXTRACT-PARAGRAPH
+               VARYING WS-PROD-IDX FROM 1 BY 1
+               UNTIL WS-PROD-IDX > WS-PRODUCT-COUNT.
+           CLOSE SALES-EXTRACT-FILE.
+
+       WRITE-CUSTOMER-EXTRACT-PARAGRAPH.
+           SET EXT-TYPE-CUSTOMER TO TRUE.
+           MOVE WS-CUST-TOTAL-ID(WS-CUST-TOT-IDX) TO EXT-KEY.
+           MOVE WS-CUST-TOTAL-AMT(WS-CUST-TOT-IDX) TO EXT-TOTAL-AMOUNT.
+           MOVE WS-CUST-TOTAL-CNT(WS-CUST-TOT-IDX) TO EXT-COUNT.
+           WRITE SALES-EXTRACT-REC.
+
+       WRITE-PRODUCT-EXTRACT-PARAGRAPH.
+           SET EXT-TYPE-PRODUCT TO TRUE.
+           MOVE WS-PROD-CODE(WS-PROD-IDX) TO EXT-KEY.
+           MOVE WS-PROD-TOTAL(WS-PROD-IDX) TO EXT-TOTAL-AMOUNT.
+           MOVE WS-PROD-CNT(WS-PROD-IDX) TO EXT-COUNT.
+           WRITE SALES-EXTRACT-REC.
